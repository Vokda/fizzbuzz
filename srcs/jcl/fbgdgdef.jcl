@@ -0,0 +1,13 @@
+//FBGDGDEF JOB (ACCTNO),'DEFINE FIZZBUZZ GDG',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* ONE-TIME SETUP: DEFINE THE GENERATION DATA GROUP THAT
+//* PROD.FIZZBUZZ.OUTPUT ROLLS INTO, ONE GENERATION PER RUN.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PROD.FIZZBUZZ.OUTPUT) -
+              LIMIT(14)                  -
+              NOEMPTY                    -
+              SCRATCH)
+/*
