@@ -0,0 +1,66 @@
+//FIZZBUZZ JOB (ACCTNO),'FIZZBUZZ RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------
+//* RUNS THE FIZZBUZZ BATCH PROGRAM AND ROLLS ITS OUTPUT INTO
+//* THE PROD.FIZZBUZZ.OUTPUT GDG SO TODAY'S RESULTS CAN BE DIFFED
+//* AGAINST A PRIOR GENERATION.
+//*
+//* STEP1'S CTLCARD/RULES ARE THE ONE AND ONLY COPY OF THIS RUN'S
+//* PARAMETERS - STEP2 PICKS THEM UP WITH A BACKWARD REFERENCE SO
+//* FIZZXTR CANNOT EXTRACT DIFFERENT VALUES THAN FIZZBUZZ RAN WITH.
+//* CHANGE THE CARDS BELOW (OR POINT CTLCARD/RULES AT A CATALOGED
+//* DATASET) TO DRIVE AN AD-HOC RUN.
+//*
+//* NORMAL RUN (CC-RESTART-FLAG=N): LEAVE GDGREL/GDGDISP AS SHIPPED -
+//*   FBOUT ROLLS A NEW (+1) GENERATION AND CHKPT STARTS CLEAN.
+//* RESTART RESUBMISSION (CC-RESTART-FLAG=Y): CHANGE GDGREL TO 0 AND
+//*   GDGDISP TO MOD BEFORE RESUBMITTING, SO FBOUT EXTENDS THE SAME
+//*   GENERATION THE ABENDED RUN CATALOGED (INSTEAD OF ROLLING A NEW,
+//*   EMPTY ONE) AND CHKPT EXTENDS RATHER THAN TRUNCATES - OTHERWISE
+//*   OPEN EXTEND IN THE PROGRAM HAS NOTHING TO EXTEND AND THE
+//*   ARCHIVED GENERATION ONLY HOLDS THE POST-RESTART ROWS. CHKPT IS
+//*   A FIXED (NON-GDG) DATASET NAME AND STAYS ON DISP=(MOD,CATLG,
+//*   CATLG) REGARDLESS OF GDGDISP - MOD CREATES IT ON THE FIRST-EVER
+//*   RUN AND APPENDS/EXTENDS ON EVERY RUN AFTER, WHICH IS WHAT THE
+//*   PROGRAM'S OPEN OUTPUT VS OPEN EXTEND BRANCHING FOR CHKPT NEEDS
+//*   EITHER WAY - ONLY FBOUT'S GENERATION SELECTION DEPENDS ON
+//*   GDGDISP/GDGREL.
+//*--------------------------------------------------------------
+//         SET GDGREL=+1
+//         SET GDGDISP=NEW
+//STEP1    EXEC PGM=FIZZBUZZ
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//CTLCARD  DD   *
+00000010000010NBATCHJOB
+/*
+//RULES    DD   *
+003Fizz
+005Buzz
+/*
+//CHKPT    DD   DSN=PROD.FIZZBUZZ.CHKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//FBOUT    DD   DSN=PROD.FIZZBUZZ.OUTPUT(&GDGREL),
+//             DISP=(&GDGDISP,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=211)
+//AUDIT    DD   DSN=PROD.FIZZBUZZ.AUDIT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=88)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------
+//* REFRESHES THE FIZZPRM/FIZZRUL/FIZZAUD VSAM EXTRACTS (SEE
+//* FIZVSMDEF) FROM THE CTLCARD/RULES/AUDIT DATASETS ABOVE SO THE
+//* FIZZINQ ONLINE INQUIRY TRANSACTION REFLECTS THIS RUN. CTLCARD/
+//* RULES ARE BACKWARD REFERENCES TO STEP1'S CARDS, NOT A SEPARATE
+//* COPY, SO THEY CANNOT DRIFT OUT OF SYNC WITH WHAT FIZZBUZZ RAN.
+//*--------------------------------------------------------------
+//STEP2    EXEC PGM=FIZZXTR
+//STEPLIB  DD   DSN=PROD.FIZZBUZZ.LOADLIB,DISP=SHR
+//CTLCARD  DD   DSN=*.STEP1.CTLCARD,DISP=(OLD,PASS)
+//RULES    DD   DSN=*.STEP1.RULES,DISP=(OLD,PASS)
+//AUDIT    DD   DSN=PROD.FIZZBUZZ.AUDIT,DISP=SHR
+//FIZZPRM  DD   DSN=PROD.FIZZBUZZ.FIZZPRM,DISP=SHR
+//FIZZRUL  DD   DSN=PROD.FIZZBUZZ.FIZZRUL,DISP=SHR
+//FIZZAUD  DD   DSN=PROD.FIZZBUZZ.FIZZAUD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
