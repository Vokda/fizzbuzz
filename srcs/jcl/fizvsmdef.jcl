@@ -0,0 +1,36 @@
+//FIZVSMDF JOB (ACCTNO),'DEFINE FIZZINQ VSAM',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* ONE-TIME SETUP: DEFINE THE FIZZPRM/FIZZRUL/FIZZAUD VSAM KSDS
+//* CLUSTERS THAT FIZZXTR REFRESHES FROM CTLCARD/RULES/AUDIT AFTER
+//* EACH FIZZBUZZ RUN, AND THAT THE FIZZINQ ONLINE INQUIRY
+//* TRANSACTION READS. DEFINE THE MATCHING FCT ENTRIES SEPARATELY
+//* BEFORE FIZZINQ IS BROUGHT ONLINE.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.FIZZPRM)  -
+                  INDEXED                      -
+                  KEYS(4 0)                    -
+                  RECORDSIZE(84 84)            -
+                  RECORDS(1 1)                 -
+                  FREESPACE(0 0))              -
+         DATA    (NAME(PROD.FIZZBUZZ.FIZZPRM.DATA)) -
+         INDEX   (NAME(PROD.FIZZBUZZ.FIZZPRM.INDEX))
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.FIZZRUL)  -
+                  INDEXED                      -
+                  KEYS(4 0)                    -
+                  RECORDSIZE(84 84)            -
+                  RECORDS(20 20)               -
+                  FREESPACE(10 10))            -
+         DATA    (NAME(PROD.FIZZBUZZ.FIZZRUL.DATA)) -
+         INDEX   (NAME(PROD.FIZZBUZZ.FIZZRUL.INDEX))
+  DEFINE CLUSTER (NAME(PROD.FIZZBUZZ.FIZZAUD)  -
+                  INDEXED                      -
+                  KEYS(4 0)                    -
+                  RECORDSIZE(92 92)            -
+                  RECORDS(1 1)                 -
+                  FREESPACE(0 0))              -
+         DATA    (NAME(PROD.FIZZBUZZ.FIZZAUD.DATA)) -
+         INDEX   (NAME(PROD.FIZZBUZZ.FIZZAUD.INDEX))
+/*
