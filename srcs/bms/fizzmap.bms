@@ -0,0 +1,65 @@
+FIZZMAP  DFHMSD TYPE=&SYSPARM,                                        X
+               MODE=INOUT,                                            X
+               LANG=COBOL,                                            X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES,                                           X
+               CTRL=(FREEKB,FRSET)
+*--------------------------------------------------------------------
+* FIZZINQ - ONLINE INQUIRY OF THE CURRENT FIZZBUZZ CONTROL-CARD/
+*           RULE PARAMETERS AND THE LAST BATCH RUN'S RESULTS, SO
+*           OPERATIONS CAN ANSWER QUESTIONS WITHOUT WAITING FOR THE
+*           NEXT BATCH WINDOW.
+*--------------------------------------------------------------------
+FIZZINQ  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+HDGTTL   DFHMDF POS=(01,28),LENGTH=25,ATTRB=(PROT,BRT),               X
+               INITIAL='FIZZBUZZ PARAMETER INQUIRY'
+*
+ITERL    DFHMDF POS=(03,01),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='ITERATION COUNT . .'
+ITERVAL  DFHMDF POS=(03,22),LENGTH=9,ATTRB=(PROT,NUM)
+CKPTL    DFHMDF POS=(04,01),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='CHECKPOINT INTERVAL '
+CKPTVAL  DFHMDF POS=(04,22),LENGTH=5,ATTRB=(PROT,NUM)
+RSTRL    DFHMDF POS=(05,01),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='RESTART REQUESTED. .'
+RSTRVAL  DFHMDF POS=(05,22),LENGTH=1,ATTRB=(PROT)
+*
+RULEHDR  DFHMDF POS=(07,01),LENGTH=30,ATTRB=(PROT,BRT),               X
+               INITIAL='DIVISOR  LABEL'
+RULE1    DFHMDF POS=(08,01),LENGTH=40,ATTRB=(PROT)
+RULE2    DFHMDF POS=(09,01),LENGTH=40,ATTRB=(PROT)
+RULE3    DFHMDF POS=(10,01),LENGTH=40,ATTRB=(PROT)
+RULE4    DFHMDF POS=(11,01),LENGTH=40,ATTRB=(PROT)
+RULE5    DFHMDF POS=(12,01),LENGTH=40,ATTRB=(PROT)
+*
+LASTHDR  DFHMDF POS=(14,01),LENGTH=30,ATTRB=(PROT,BRT),               X
+               INITIAL='LAST RUN'
+LRDTL    DFHMDF POS=(15,01),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='RUN DATE/TIME. . . .'
+LRDATE   DFHMDF POS=(15,22),LENGTH=8,ATTRB=(PROT)
+LRTIME   DFHMDF POS=(15,31),LENGTH=6,ATTRB=(PROT)
+LROPL    DFHMDF POS=(16,01),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='OPERATOR ID. . . . .'
+LROPVAL  DFHMDF POS=(16,22),LENGTH=8,ATTRB=(PROT)
+LRRCL    DFHMDF POS=(17,01),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='RETURN CODE. . . . .'
+LRRCVAL  DFHMDF POS=(17,22),LENGTH=2,ATTRB=(PROT,NUM)
+LRFZL    DFHMDF POS=(18,01),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='FIZZ ONLY. . . . . .'
+LRFZVAL  DFHMDF POS=(18,22),LENGTH=9,ATTRB=(PROT,NUM)
+LRBZL    DFHMDF POS=(19,01),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='BUZZ ONLY. . . . . .'
+LRBZVAL  DFHMDF POS=(19,22),LENGTH=9,ATTRB=(PROT,NUM)
+LRFBL    DFHMDF POS=(20,01),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='FIZZBUZZ BOTH. . . .'
+LRFBVAL  DFHMDF POS=(20,22),LENGTH=9,ATTRB=(PROT,NUM)
+LRGTL    DFHMDF POS=(21,01),LENGTH=20,ATTRB=(PROT),                   X
+               INITIAL='GRAND TOTAL. . . . .'
+LRGTVAL  DFHMDF POS=(21,22),LENGTH=9,ATTRB=(PROT,NUM)
+*
+MSGLINE  DFHMDF POS=(23,01),LENGTH=79,ATTRB=(PROT,BRT)
+         DFHMDF POS=(24,01),LENGTH=1,ATTRB=(ASKIP)
+         DFHMSD TYPE=FINAL
+         END
