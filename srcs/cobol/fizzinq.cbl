@@ -0,0 +1,120 @@
+       IDENTIFICATION division.
+       program-id. fizzinq.
+       author. daniel.
+      *----------------------------------------------------------------
+      * FIZZINQ - online inquiry transaction for the current fizzbuzz
+      *           control-card/rule parameters and the last batch
+      *           run's reconciliation/audit results, so operations
+      *           can answer questions without waiting for the next
+      *           batch window.
+      *
+      *           FIZZPRM and FIZZAUD are small VSAM KSDS extracts of
+      *           the batch job's CTLCARD and AUDIT datasets (single
+      *           current-parameter record and single last-run record,
+      *           keyed on a constant key); FIZZRUL is a VSAM KSDS
+      *           extract of the RULES dataset keyed by rule sequence
+      *           number. CICS cannot read the batch's sequential
+      *           datasets directly, so FIZZXTR refreshes these
+      *           extracts from CTLCARD/RULES/AUDIT as a step right
+      *           after FIZZBUZZ runs (see srcs/jcl/fizzbuzz.jcl).
+      *----------------------------------------------------------------
+       environment division.
+       data division.
+       working-storage section.
+       copy fizzprm.
+       copy fizzrul.
+       copy fizzaud.
+       copy fizzmap.
+       01 resp pic s9(8) comp.
+       01 rule-idx pic 9 value 0.
+       01 rule-line pic x(40).
+       01 parm-key pic x(4) value '0001'.
+       01 audit-key pic x(4) value '0001'.
+       01 rule-key pic x(4) value low-values.
+       procedure division.
+       main-logic.
+           move low-values to fizzinqo.
+           perform read-current-parms.
+           perform read-rules.
+           perform read-last-run.
+           exec cics send map('FIZZINQ') mapset('FIZZMAP')
+                     from(fizzinqo) erase
+           end-exec.
+           exec cics return end-exec.
+
+       read-current-parms.
+           exec cics read file('FIZZPRM')
+                     into(fizzprm-record)
+                     ridfld(parm-key)
+                     resp(resp)
+           end-exec.
+           if resp = dfhresp(normal)
+               move prm-iteration-count to iterval2
+               move prm-checkpoint-interval to ckptval2
+               move prm-restart-flag to rstrval2
+           else
+               move 'PARAMETERS NOT AVAILABLE' to msgline2
+           end-if
+           exit.
+
+       read-rules.
+           move low-values to rule-key.
+           move 0 to rule-idx.
+           exec cics startbr file('FIZZRUL')
+                     ridfld(rule-key)
+                     resp(resp)
+           end-exec.
+           if resp = dfhresp(normal)
+               perform until rule-idx >= 5
+                   exec cics readnext file('FIZZRUL')
+                             into(fizzrul-record)
+                             ridfld(rule-key)
+                             resp(resp)
+                   end-exec
+                   if resp not = dfhresp(normal)
+                       move 5 to rule-idx
+                   else
+                       add 1 to rule-idx
+                       perform format-rule-line
+                   end-if
+               end-perform
+               exec cics endbr file('FIZZRUL') end-exec
+           end-if
+           exit.
+
+       format-rule-line.
+           move spaces to rule-line.
+           string
+               rul-divisor delimited by size
+               '  ' delimited by size
+               rul-label delimited by space
+               into rule-line
+           end-string
+           evaluate rule-idx
+               when 1 move rule-line to rule12
+               when 2 move rule-line to rule22
+               when 3 move rule-line to rule32
+               when 4 move rule-line to rule42
+               when 5 move rule-line to rule52
+           end-evaluate
+           exit.
+
+       read-last-run.
+           exec cics read file('FIZZAUD')
+                     into(fizzaud-record)
+                     ridfld(audit-key)
+                     resp(resp)
+           end-exec.
+           if resp = dfhresp(normal)
+               move aue-run-date to lrdate2
+               move aue-run-time to lrtime2
+               move aue-operator-id to lropval2
+               move aue-return-code to lrrcval2
+               move aue-fizz-only-count to lrfzval2
+               move aue-buzz-only-count to lrbzval2
+               move aue-fizzbuzz-count to lrfbval2
+               move aue-records-produced to lrgtval2
+           else
+               move 'LAST RUN RESULTS NOT AVAILABLE' to msgline2
+           end-if
+           exit.
