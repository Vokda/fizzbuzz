@@ -1,43 +1,382 @@
        IDENTIFICATION division.
        program-id. fizzbuzz.
        author. daniel.
+       environment division.
+       input-output section.
+       file-control.
+           select control-card-file assign to "CTLCARD"
+               organization is line sequential
+               file status is ctlcard-status.
+           select rules-file assign to "RULES"
+               organization is line sequential
+               file status is rules-status.
+           select checkpoint-file assign to "CHKPT"
+               organization is line sequential
+               file status is chkpt-status.
+           select fizzbuzz-output-file assign to "FBOUT"
+               organization is line sequential
+               file status is fbout-status.
+           select audit-file assign to "AUDIT"
+               organization is line sequential
+               file status is audit-status.
        data division.
+       file section.
+       fd  control-card-file.
+       copy ctlcard.
+
+       fd  rules-file.
+       copy rulecard.
+
+       fd  checkpoint-file.
+       copy chkpt.
+
+       fd  fizzbuzz-output-file.
+       copy outrec.
+
+       fd  audit-file.
+       copy auditrec.
+
        working-storage section.
-       01 iteration pic 9(3) value 1.
-       01 fizz pic 9(3) value 0.
-       01 buzz pic 9(3) value 0.
-       01 r pic s9(3) value -1.
+       01 iteration pic 9(9) comp value 1.
+       01 fizz pic 9(9) comp value 0.
+       01 buzz pic 9(9) comp value 0.
+       01 other-quotient pic 9(9) comp value 0.
+       01 r pic s9(9) comp value -1.
        01 fb pic 9 value 0.
-       01 out pic x(3).
+       01 out pic x(9).
+       01 iteration-edit pic z(6)9(3).
+       01 ctlcard-status pic xx value '00'.
+       01 rules-status pic xx value '00'.
+       01 chkpt-status pic xx value '00'.
+       01 fbout-status pic xx value '00'.
+       01 audit-status pic xx value '00'.
+       01 rule-text pic x(200).
+       01 iter-fizz-flag pic x value 'N'.
+       01 iter-buzz-flag pic x value 'N'.
+       01 iter-other-flag pic x value 'N'.
+       01 remaining-iterations pic s9(9) comp value 0.
+       01 fbout-existing-count pic 9(9) comp value 0.
+       01 default-checkpoint-interval pic 9(5) value 10.
+       01 max-allowed-iterations pic 9(9) value 1000000.
+       01 cc-valid-flag pic x value 'Y'.
+           88 cc-valid value 'Y'.
+       copy ruletbl.
+       copy sumrec.
        procedure division.
        main.
-           perform fizzbuzz 100 times.
+           perform read-control-card.
+           perform load-rules-table.
+           perform validate-control-card.
+           perform open-audit-file.
+           if cc-valid
+               perform restart-setup
+               perform open-checkpoint-output-files
+               perform fizzbuzz remaining-iterations times
+               perform summarize-run
+           end-if
+           perform write-audit-record.
+           if cc-valid
+               close checkpoint-file
+               close fizzbuzz-output-file
+           end-if
+           close audit-file.
            stop run.
+       validate-control-card.
+           move 'Y' to cc-valid-flag.
+           if cc-iteration-count is not numeric then
+               display
+                   'FIZZBUZZ0001E ITERATION COUNT NOT NUMERIC'
+               move 'N' to cc-valid-flag
+           else
+               if cc-iteration-count = 0 then
+                   display
+                       'FIZZBUZZ0002E ITERATION COUNT MUST BE > 0'
+                   move 'N' to cc-valid-flag
+               end-if
+               if cc-iteration-count > max-allowed-iterations then
+                   display
+                       'FIZZBUZZ0003E ITERATION COUNT EXCEEDS MAXIMUM'
+                   move 'N' to cc-valid-flag
+               end-if
+           end-if
+           if cc-checkpoint-interval is not numeric then
+               display
+                   'FIZZBUZZ0004E CHECKPOINT INTERVAL NOT NUMERIC'
+               move 'N' to cc-valid-flag
+           end-if
+           if not cc-valid
+               move 16 to return-code
+           end-if
+           exit.
+       read-control-card.
+           open input control-card-file.
+           if ctlcard-status = '00'
+               read control-card-file
+                   at end
+                       move 100 to cc-iteration-count
+                       move 0 to cc-checkpoint-interval
+                       move 'N' to cc-restart-flag
+                       move spaces to cc-operator-id
+               end-read
+           else
+               move 100 to cc-iteration-count
+               move 0 to cc-checkpoint-interval
+               move 'N' to cc-restart-flag
+               move spaces to cc-operator-id
+           end-if
+           close control-card-file.
+           exit.
+       open-checkpoint-output-files.
+           if cc-restart-requested
+               open extend checkpoint-file
+               if chkpt-status = '35'
+                   open output checkpoint-file
+               end-if
+               open extend fizzbuzz-output-file
+               if fbout-status = '35'
+                   open output fizzbuzz-output-file
+               end-if
+           else
+               open output checkpoint-file
+               open output fizzbuzz-output-file
+           end-if
+           exit.
+       open-audit-file.
+           open extend audit-file.
+           if audit-status = '35'
+               open output audit-file
+           end-if
+           exit.
+       restart-setup.
+           if cc-checkpoint-interval = 0
+               move default-checkpoint-interval
+                       to cc-checkpoint-interval
+           end-if
+           move 1 to iteration.
+           if cc-restart-requested
+               perform read-last-checkpoint
+               compute iteration = ckpt-last-iteration + 1
+               perform count-fbout-records
+               perform seed-summary-from-checkpoint
+           end-if
+           compute remaining-iterations =
+                   cc-iteration-count - iteration + 1.
+           if remaining-iterations < 0
+               move 0 to remaining-iterations
+           end-if
+           exit.
+       seed-summary-from-checkpoint.
+           if ckpt-last-iteration > 0
+               move ckpt-fizz-only-count to sum-fizz-only-count
+               move ckpt-buzz-only-count to sum-buzz-only-count
+               move ckpt-fizzbuzz-count to sum-fizzbuzz-count
+               move ckpt-other-count to sum-other-count
+               move ckpt-plain-count to sum-plain-count
+               compute sum-grand-total = ckpt-last-iteration
+           end-if
+           exit.
+       count-fbout-records.
+           move 0 to fbout-existing-count.
+           open input fizzbuzz-output-file.
+           if fbout-status = '00'
+               perform until fbout-status not = '00'
+                   read fizzbuzz-output-file
+                       at end
+                           move '10' to fbout-status
+                       not at end
+                           add 1 to fbout-existing-count
+                   end-read
+               end-perform
+               close fizzbuzz-output-file
+           end-if
+           exit.
+       read-last-checkpoint.
+           move 0 to ckpt-last-iteration.
+           open input checkpoint-file.
+           if chkpt-status = '00'
+               perform until chkpt-status not = '00'
+                   read checkpoint-file
+                       at end
+                           move '10' to chkpt-status
+                   end-read
+               end-perform
+               close checkpoint-file
+           end-if
+           exit.
+       checkpoint-if-due.
+           if function mod(iteration cc-checkpoint-interval) = 0
+               move spaces to checkpoint-record
+               move iteration to ckpt-last-iteration
+               accept ckpt-run-date from date yyyymmdd
+               accept ckpt-run-time from time
+               move sum-fizz-only-count to ckpt-fizz-only-count
+               move sum-buzz-only-count to ckpt-buzz-only-count
+               move sum-fizzbuzz-count to ckpt-fizzbuzz-count
+               move sum-other-count to ckpt-other-count
+               move sum-plain-count to ckpt-plain-count
+               write checkpoint-record
+           end-if
+           exit.
+       load-rules-table.
+           move 0 to rule-count.
+           open input rules-file.
+           if rules-status = '00'
+               perform until rules-status not = '00'
+                   read rules-file
+                       at end
+                           move '10' to rules-status
+                       not at end
+                           if rule-card-divisor = 0
+                               display
+                               'FIZZBUZZ0005W ZERO DIVISOR RULE SKIPPED'
+                           else
+                               if rule-count < 20
+                                   add 1 to rule-count
+                                   move rule-card-divisor to
+                                       rule-divisor (rule-count)
+                                   move rule-card-label to
+                                       rule-label (rule-count)
+                               end-if
+                           end-if
+                   end-read
+               end-perform
+               close rules-file
+           end-if
+           if rule-count = 0
+               move 2 to rule-count
+               move 3 to rule-divisor (1)
+               move 'Fizz' to rule-label (1)
+               move 5 to rule-divisor (2)
+               move 'Buzz' to rule-label (2)
+           end-if
+           exit.
         fizzbuzz.
-           perform fizz-print thru itr-print.
+           perform rule-print thru itr-print.
+           perform write-output-record.
+           perform accumulate-summary.
+           perform checkpoint-if-due.
            add 1 to iteration.
            exit.
 
-       fizz-print.
-           divide iteration by 3 giving fizz remainder r.
-           if r = 0 then
-               display 'Fizz' with no advancing
-               move 1 to fb
+       accumulate-summary.
+           evaluate true
+               when iter-other-flag = 'Y'
+                   add 1 to sum-other-count
+               when iter-fizz-flag = 'Y' and iter-buzz-flag = 'Y'
+                   add 1 to sum-fizzbuzz-count
+               when iter-fizz-flag = 'Y'
+                   add 1 to sum-fizz-only-count
+               when iter-buzz-flag = 'Y'
+                   add 1 to sum-buzz-only-count
+               when other
+                   add 1 to sum-plain-count
+           end-evaluate
+           add 1 to sum-grand-total.
+           exit.
+
+       write-audit-record.
+           move spaces to audit-record.
+           accept aud-run-date from date yyyymmdd.
+           accept aud-run-time from time.
+           move cc-operator-id to aud-operator-id.
+           if cc-iteration-count is numeric
+               move cc-iteration-count to aud-requested-count
+           else
+               move 0 to aud-requested-count
+           end-if.
+           move cc-restart-flag to aud-restart-flag.
+           move return-code to aud-return-code.
+           move sum-fizz-only-count to aud-fizz-only-count.
+           move sum-buzz-only-count to aud-buzz-only-count.
+           move sum-fizzbuzz-count to aud-fizzbuzz-count.
+           move sum-other-count to aud-other-count.
+           move sum-plain-count to aud-plain-count.
+           move sum-grand-total to aud-records-produced.
+           write audit-record.
+           exit.
+
+       summarize-run.
+           display 'FIZZBUZZ END OF RUN SUMMARY'.
+           display 'FIZZ ONLY      : ' sum-fizz-only-count.
+           display 'BUZZ ONLY      : ' sum-buzz-only-count.
+           display 'FIZZBUZZ BOTH  : ' sum-fizzbuzz-count.
+           display 'OTHER RULES    : ' sum-other-count.
+           display 'PLAIN NUMBERS  : ' sum-plain-count.
+           display 'GRAND TOTAL    : ' sum-grand-total.
+           exit.
+
+       write-output-record.
+           if iteration > fbout-existing-count
+               move spaces to fizzbuzz-output-record
+               move iteration to out-iteration
+               move iter-fizz-flag to out-fizz-flag
+               move iter-buzz-flag to out-buzz-flag
+               move rule-text to out-text
+               write fizzbuzz-output-record
            end-if
            exit.
 
-       buzz-print.
-           divide iteration by 5 giving buzz remainder r.
-           if r = 0 then
-               display 'Buzz' with no advancing
-               move 1 to fb
+       rule-print.
+           move spaces to rule-text.
+           move 0 to fb.
+           move 'N' to iter-fizz-flag.
+           move 'N' to iter-buzz-flag.
+           move 'N' to iter-other-flag.
+           perform varying rule-idx from 1 by 1
+                   until rule-idx > rule-count
+               move 1 to r
+               evaluate rule-idx
+                   when 1
+                       divide iteration by rule-divisor (rule-idx)
+                               giving fizz remainder r
+                           on size error
+                               move 1 to r
+                       end-divide
+                   when 2
+                       divide iteration by rule-divisor (rule-idx)
+                               giving buzz remainder r
+                           on size error
+                               move 1 to r
+                       end-divide
+                   when other
+                       divide iteration by rule-divisor (rule-idx)
+                               giving other-quotient remainder r
+                           on size error
+                               move 1 to r
+                       end-divide
+               end-evaluate
+               if r = 0 then
+                   string
+                       function trim(rule-text) delimited by size
+                       rule-label (rule-idx) delimited by space
+                       into rule-text
+                       on overflow
+                           display
+                               'FIZZBUZZ0006W RULE TEXT TRUNCATED '
+                               iteration
+                   end-string
+                   move 1 to fb
+                   evaluate function trim(rule-label (rule-idx))
+                       when 'Fizz'
+                           move 'Y' to iter-fizz-flag
+                       when 'Buzz'
+                           move 'Y' to iter-buzz-flag
+                       when other
+                           move 'Y' to iter-other-flag
+                   end-evaluate
+               end-if
+           end-perform
+           if fb = 1 then
+               display function trim(rule-text) with no advancing
            end-if
            exit.
 
         itr-print.
            if fb equal 0 then
-               move iteration to out
+               move iteration to iteration-edit
+               move function trim(iteration-edit) to out
                unstring out delimited by space into out
+               move out to rule-text
                display out
            else
                display ''
