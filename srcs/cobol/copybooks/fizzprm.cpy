@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * FIZZPRM - VSAM KSDS extract of the current CTLCARD parameters,
+      *           refreshed by FIZZXTR after every batch run so the
+      *           FIZZINQ online inquiry can read them without access
+      *           to the batch job's LINE SEQUENTIAL datasets. Single
+      *           record, constant key.
+      *----------------------------------------------------------------
+       01  fizzprm-record.
+           05  prm-key                 pic x(4).
+           05  prm-iteration-count     pic 9(9).
+           05  prm-checkpoint-interval pic 9(5).
+           05  prm-restart-flag        pic x(1).
+           05  prm-operator-id         pic x(8).
+           05  filler                  pic x(57).
