@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      * RULECARD - fizzbuzz divisor/label rule card layout, read from
+      *            the rules dataset at the start of the run so new
+      *            rules (or changed divisors) don't require touching
+      *            RULE-PRINT.
+      *----------------------------------------------------------------
+       01  rule-card.
+           05  rule-card-divisor      pic 9(3).
+           05  rule-card-label        pic x(10).
+           05  filler                 pic x(67).
