@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * FIZZRUL - VSAM KSDS extract of the RULES dataset, one record
+      *           per rule keyed by rule sequence number (0001, 0002,
+      *           ...), refreshed by FIZZXTR after every batch run so
+      *           FIZZINQ can browse the current divisor/label rules
+      *           online.
+      *----------------------------------------------------------------
+       01  fizzrul-record.
+           05  rul-key                 pic x(4).
+           05  rul-divisor             pic 9(3).
+           05  rul-label               pic x(10).
+           05  filler                  pic x(67).
