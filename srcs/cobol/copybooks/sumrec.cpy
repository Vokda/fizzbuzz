@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------
+      * SUMREC - fizzbuzz end-of-run reconciliation counters,
+      *          accumulated as MAIN drives the FIZZBUZZ loop and
+      *          displayed afterwards to confirm every iteration was
+      *          processed and accounted for.
+      *----------------------------------------------------------------
+       01  run-summary-counters.
+           05  sum-fizz-only-count    pic 9(9) value 0.
+           05  sum-buzz-only-count    pic 9(9) value 0.
+           05  sum-fizzbuzz-count     pic 9(9) value 0.
+           05  sum-other-count        pic 9(9) value 0.
+           05  sum-plain-count        pic 9(9) value 0.
+           05  sum-grand-total        pic 9(9) value 0.
