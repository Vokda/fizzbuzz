@@ -0,0 +1,16 @@
+      *----------------------------------------------------------------
+      * OUTREC - fizzbuzz output record, written once per iteration so
+      *          downstream jobs and reports can consume the results
+      *          without scraping console output.
+      *
+      *          OUT-TEXT is sized for the worst case of RULETBL's
+      *          20-entry rule table all matching the same iteration
+      *          at RULE-LABEL's full 10-byte width (20 x 10 = 200),
+      *          so a business rule addition can never silently
+      *          truncate the printed/written text.
+      *----------------------------------------------------------------
+       01  fizzbuzz-output-record.
+           05  out-iteration          pic 9(9).
+           05  out-fizz-flag          pic x(1).
+           05  out-buzz-flag          pic x(1).
+           05  out-text               pic x(200).
