@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * AUDITREC - fizzbuzz job run audit trail, one record per run,
+      *            so operations can answer "when did this last run
+      *            and with what parameters" without sysout searches.
+      *            Also doubles as the last-run record the online
+      *            inquiry transaction displays.
+      *----------------------------------------------------------------
+       01  audit-record.
+           05  aud-run-date           pic 9(8).
+           05  aud-run-time           pic 9(6).
+           05  aud-operator-id        pic x(8).
+           05  aud-requested-count    pic 9(9).
+           05  aud-restart-flag       pic x(1).
+           05  aud-return-code        pic 9(2).
+           05  aud-fizz-only-count    pic 9(9).
+           05  aud-buzz-only-count    pic 9(9).
+           05  aud-fizzbuzz-count     pic 9(9).
+           05  aud-other-count        pic 9(9).
+           05  aud-plain-count        pic 9(9).
+           05  aud-records-produced   pic 9(9).
