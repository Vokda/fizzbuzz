@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------
+      * FIZZAUD - VSAM KSDS extract of the last AUDIT record, refreshed
+      *           by FIZZXTR after every batch run so FIZZINQ can show
+      *           operations the results of the last run online.
+      *           Single record, constant key.
+      *----------------------------------------------------------------
+       01  fizzaud-record.
+           05  aue-key                 pic x(4).
+           05  aue-run-date            pic 9(8).
+           05  aue-run-time            pic 9(6).
+           05  aue-operator-id         pic x(8).
+           05  aue-requested-count     pic 9(9).
+           05  aue-restart-flag        pic x(1).
+           05  aue-return-code         pic 9(2).
+           05  aue-fizz-only-count     pic 9(9).
+           05  aue-buzz-only-count     pic 9(9).
+           05  aue-fizzbuzz-count      pic 9(9).
+           05  aue-other-count         pic 9(9).
+           05  aue-plain-count         pic 9(9).
+           05  aue-records-produced    pic 9(9).
