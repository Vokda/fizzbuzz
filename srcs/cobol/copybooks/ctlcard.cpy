@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * CTLCARD - fizzbuzz run control card, read from the control
+      *           card dataset at the start of the run so the
+      *           iteration range can be changed without a recompile.
+      *----------------------------------------------------------------
+       01  cc-control-card.
+           05  cc-iteration-count     pic 9(9).
+           05  cc-checkpoint-interval pic 9(5).
+           05  cc-restart-flag        pic x(1).
+               88  cc-restart-requested value 'Y'.
+           05  cc-operator-id         pic x(8).
+           05  filler                 pic x(57).
