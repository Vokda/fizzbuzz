@@ -0,0 +1,24 @@
+      *----------------------------------------------------------------
+      * CHKPT - fizzbuzz restart/checkpoint record, written every
+      *         CC-CHECKPOINT-INTERVAL iterations so a mid-run abend
+      *         can be restarted from the last completed iteration
+      *         instead of reprocessing the whole run.
+      *
+      *         CKPT-*-COUNT carry the running reconciliation totals
+      *         as of CKPT-LAST-ITERATION so a restart can seed its
+      *         in-memory summary counters from the prior segment
+      *         instead of starting them back at zero - otherwise the
+      *         end-of-run summary/audit counts would only cover the
+      *         iterations this segment reprocessed, not the full
+      *         requested range.
+      *----------------------------------------------------------------
+       01  checkpoint-record.
+           05  ckpt-last-iteration    pic 9(9).
+           05  ckpt-run-date          pic 9(8).
+           05  ckpt-run-time          pic 9(6).
+           05  ckpt-fizz-only-count   pic 9(9).
+           05  ckpt-buzz-only-count   pic 9(9).
+           05  ckpt-fizzbuzz-count    pic 9(9).
+           05  ckpt-other-count       pic 9(9).
+           05  ckpt-plain-count       pic 9(9).
+           05  filler                 pic x(12).
