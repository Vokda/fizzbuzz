@@ -0,0 +1,226 @@
+      *----------------------------------------------------------------
+      * FIZZMAP - symbolic map for the FIZZINQ BMS map (srcs/bms/
+      *           fizzmap.bms, mapset FIZZMAP, map FIZZINQ).
+      *
+      *           Every named DFHMDF in the map - including the
+      *           constant label fields - generates a symbolic map
+      *           group entry, and SEND MAP/RECEIVE MAP correlate
+      *           those entries to the mapset's field descriptors
+      *           positionally, in BMS definition order. This copybook
+      *           must list every field (label and data) in exactly
+      *           that order or fields after the gap land in the wrong
+      *           screen position.
+      *----------------------------------------------------------------
+       01  fizzinqi.
+           05  hdgttll           pic s9(4) comp.
+           05  hdgttlf           pic x.
+           05  filler redefines hdgttlf.
+               10  hdgttla       pic x.
+           05  hdgttl            pic x(25).
+           05  iterll            pic s9(4) comp.
+           05  iterlf            pic x.
+           05  filler redefines iterlf.
+               10  iterla        pic x.
+           05  iterl             pic x(20).
+           05  itervall          pic s9(4) comp.
+           05  itervalf          pic x.
+           05  filler redefines itervalf.
+               10  itervala      pic x.
+           05  iterval           pic x(9).
+           05  ckptll            pic s9(4) comp.
+           05  ckptlf            pic x.
+           05  filler redefines ckptlf.
+               10  ckptla        pic x.
+           05  ckptl             pic x(20).
+           05  ckptvall          pic s9(4) comp.
+           05  ckptvalf          pic x.
+           05  filler redefines ckptvalf.
+               10  ckptvala      pic x.
+           05  ckptval           pic x(5).
+           05  rstrll            pic s9(4) comp.
+           05  rstrlf            pic x.
+           05  filler redefines rstrlf.
+               10  rstrla        pic x.
+           05  rstrl             pic x(20).
+           05  rstrvall          pic s9(4) comp.
+           05  rstrvalf          pic x.
+           05  filler redefines rstrvalf.
+               10  rstrvala      pic x.
+           05  rstrval           pic x(1).
+           05  rulehdrl          pic s9(4) comp.
+           05  rulehdrf          pic x.
+           05  filler redefines rulehdrf.
+               10  rulehdra      pic x.
+           05  rulehdr           pic x(30).
+           05  rule1l            pic s9(4) comp.
+           05  rule1f            pic x.
+           05  filler redefines rule1f.
+               10  rule1a        pic x.
+           05  rule1             pic x(40).
+           05  rule2l            pic s9(4) comp.
+           05  rule2f            pic x.
+           05  filler redefines rule2f.
+               10  rule2a        pic x.
+           05  rule2             pic x(40).
+           05  rule3l            pic s9(4) comp.
+           05  rule3f            pic x.
+           05  filler redefines rule3f.
+               10  rule3a        pic x.
+           05  rule3             pic x(40).
+           05  rule4l            pic s9(4) comp.
+           05  rule4f            pic x.
+           05  filler redefines rule4f.
+               10  rule4a        pic x.
+           05  rule4             pic x(40).
+           05  rule5l            pic s9(4) comp.
+           05  rule5f            pic x.
+           05  filler redefines rule5f.
+               10  rule5a        pic x.
+           05  rule5             pic x(40).
+           05  lasthdrl          pic s9(4) comp.
+           05  lasthdrf          pic x.
+           05  filler redefines lasthdrf.
+               10  lasthdra      pic x.
+           05  lasthdr           pic x(30).
+           05  lrdtll            pic s9(4) comp.
+           05  lrdtlf            pic x.
+           05  filler redefines lrdtlf.
+               10  lrdtla        pic x.
+           05  lrdtl             pic x(20).
+           05  lrdatel           pic s9(4) comp.
+           05  lrdatef           pic x.
+           05  filler redefines lrdatef.
+               10  lrdatea       pic x.
+           05  lrdate            pic x(8).
+           05  lrtimel           pic s9(4) comp.
+           05  lrtimef           pic x.
+           05  filler redefines lrtimef.
+               10  lrtimea       pic x.
+           05  lrtime            pic x(6).
+           05  lropll            pic s9(4) comp.
+           05  lroplf            pic x.
+           05  filler redefines lroplf.
+               10  lropla        pic x.
+           05  lropl             pic x(20).
+           05  lropvall          pic s9(4) comp.
+           05  lropvalf          pic x.
+           05  filler redefines lropvalf.
+               10  lropvala      pic x.
+           05  lropval           pic x(8).
+           05  lrrcll            pic s9(4) comp.
+           05  lrrclf            pic x.
+           05  filler redefines lrrclf.
+               10  lrrcla        pic x.
+           05  lrrcl             pic x(20).
+           05  lrrcvall          pic s9(4) comp.
+           05  lrrcvalf          pic x.
+           05  filler redefines lrrcvalf.
+               10  lrrcvala      pic x.
+           05  lrrcval           pic x(2).
+           05  lrfzll            pic s9(4) comp.
+           05  lrfzlf            pic x.
+           05  filler redefines lrfzlf.
+               10  lrfzla        pic x.
+           05  lrfzl             pic x(20).
+           05  lrfzvall          pic s9(4) comp.
+           05  lrfzvalf          pic x.
+           05  filler redefines lrfzvalf.
+               10  lrfzvala      pic x.
+           05  lrfzval           pic x(9).
+           05  lrbzll            pic s9(4) comp.
+           05  lrbzlf            pic x.
+           05  filler redefines lrbzlf.
+               10  lrbzla        pic x.
+           05  lrbzl             pic x(20).
+           05  lrbzvall          pic s9(4) comp.
+           05  lrbzvalf          pic x.
+           05  filler redefines lrbzvalf.
+               10  lrbzvala      pic x.
+           05  lrbzval           pic x(9).
+           05  lrfbll            pic s9(4) comp.
+           05  lrfblf            pic x.
+           05  filler redefines lrfblf.
+               10  lrfbla        pic x.
+           05  lrfbl             pic x(20).
+           05  lrfbvall          pic s9(4) comp.
+           05  lrfbvalf          pic x.
+           05  filler redefines lrfbvalf.
+               10  lrfbvala      pic x.
+           05  lrfbval           pic x(9).
+           05  lrgtll            pic s9(4) comp.
+           05  lrgtlf            pic x.
+           05  filler redefines lrgtlf.
+               10  lrgtla        pic x.
+           05  lrgtl             pic x(20).
+           05  lrgtvall          pic s9(4) comp.
+           05  lrgtvalf          pic x.
+           05  filler redefines lrgtvalf.
+               10  lrgtvala      pic x.
+           05  lrgtval           pic x(9).
+           05  msglinel          pic s9(4) comp.
+           05  msglinef          pic x.
+           05  filler redefines msglinef.
+               10  msglinea      pic x.
+           05  msgline           pic x(79).
+
+       01  fizzinqo redefines fizzinqi.
+           05  hdgttlo           pic x(3).
+           05  hdgttl2           pic x(25).
+           05  iterlo            pic x(3).
+           05  iterl2            pic x(20).
+           05  itervalo          pic x(3).
+           05  iterval2          pic x(9).
+           05  ckptlo            pic x(3).
+           05  ckptl2            pic x(20).
+           05  ckptvalo          pic x(3).
+           05  ckptval2          pic x(5).
+           05  rstrlo            pic x(3).
+           05  rstrl2            pic x(20).
+           05  rstrvalo          pic x(3).
+           05  rstrval2          pic x(1).
+           05  rulehdro          pic x(3).
+           05  rulehdr2          pic x(30).
+           05  rule1o            pic x(3).
+           05  rule12            pic x(40).
+           05  rule2o            pic x(3).
+           05  rule22            pic x(40).
+           05  rule3o            pic x(3).
+           05  rule32            pic x(40).
+           05  rule4o            pic x(3).
+           05  rule42            pic x(40).
+           05  rule5o            pic x(3).
+           05  rule52            pic x(40).
+           05  lasthdro          pic x(3).
+           05  lasthdr2          pic x(30).
+           05  lrdtlo            pic x(3).
+           05  lrdtl2            pic x(20).
+           05  lrdateo           pic x(3).
+           05  lrdate2           pic x(8).
+           05  lrtimeo           pic x(3).
+           05  lrtime2           pic x(6).
+           05  lroplo            pic x(3).
+           05  lropl2            pic x(20).
+           05  lropvalo          pic x(3).
+           05  lropval2          pic x(8).
+           05  lrrclo            pic x(3).
+           05  lrrcl2            pic x(20).
+           05  lrrcvalo          pic x(3).
+           05  lrrcval2          pic x(2).
+           05  lrfzlo            pic x(3).
+           05  lrfzl2            pic x(20).
+           05  lrfzvalo          pic x(3).
+           05  lrfzval2          pic x(9).
+           05  lrbzlo            pic x(3).
+           05  lrbzl2            pic x(20).
+           05  lrbzvalo          pic x(3).
+           05  lrbzval2          pic x(9).
+           05  lrfblo            pic x(3).
+           05  lrfbl2            pic x(20).
+           05  lrfbvalo          pic x(3).
+           05  lrfbval2          pic x(9).
+           05  lrgtlo            pic x(3).
+           05  lrgtl2            pic x(20).
+           05  lrgtvalo          pic x(3).
+           05  lrgtval2          pic x(9).
+           05  msglineo          pic x(3).
+           05  msgline2          pic x(79).
