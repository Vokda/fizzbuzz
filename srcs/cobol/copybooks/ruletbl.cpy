@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * RULETBL - in-memory fizzbuzz rule table, loaded from RULECARD
+      *           records at the start of the run. Entry 1 and 2 are
+      *           the historical fizz/buzz rules; any further entries
+      *           are additional business rules (e.g. divide by 7,
+      *           print 'Bazz') added without a code change.
+      *----------------------------------------------------------------
+       01  rule-table.
+           05  rule-count             pic 9(2) value 0.
+           05  rule-entry occurs 1 to 20 times
+                   depending on rule-count
+                   indexed by rule-idx.
+               10  rule-divisor       pic 9(3).
+               10  rule-label         pic x(10).
