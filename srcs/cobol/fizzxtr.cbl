@@ -0,0 +1,259 @@
+       IDENTIFICATION division.
+       program-id. fizzxtr.
+       author. daniel.
+      *----------------------------------------------------------------
+      * FIZZXTR - refreshes the FIZZPRM/FIZZRUL/FIZZAUD VSAM KSDS
+      *           extracts that the FIZZINQ online inquiry transaction
+      *           reads, from the batch job's CTLCARD/RULES/AUDIT
+      *           datasets. Run as the step right after FIZZBUZZ in
+      *           srcs/jcl/fizzbuzz.jcl so the extracts always reflect
+      *           the parameters and results of the run that just
+      *           finished. CICS cannot read the batch's LINE
+      *           SEQUENTIAL datasets directly, so this keeps the
+      *           online copies current instead.
+      *----------------------------------------------------------------
+       environment division.
+       input-output section.
+       file-control.
+           select control-card-file assign to "CTLCARD"
+               organization is line sequential
+               file status is ctlcard-status.
+           select rules-file assign to "RULES"
+               organization is line sequential
+               file status is rules-status.
+           select audit-file assign to "AUDIT"
+               organization is line sequential
+               file status is audit-status.
+           select fizzprm-file assign to "FIZZPRM"
+               organization is indexed
+               access mode is random
+               record key is prm-key
+               file status is fizzprm-status.
+           select fizzrul-file assign to "FIZZRUL"
+               organization is indexed
+               access mode is dynamic
+               record key is rul-key
+               file status is fizzrul-status.
+           select fizzaud-file assign to "FIZZAUD"
+               organization is indexed
+               access mode is random
+               record key is aue-key
+               file status is fizzaud-status.
+       data division.
+       file section.
+       fd  control-card-file.
+       copy ctlcard.
+
+       fd  rules-file.
+       copy rulecard.
+
+       fd  audit-file.
+       copy auditrec.
+
+       fd  fizzprm-file.
+       copy fizzprm.
+
+       fd  fizzrul-file.
+       copy fizzrul.
+
+       fd  fizzaud-file.
+       copy fizzaud.
+
+       working-storage section.
+       01 ctlcard-status pic xx value '00'.
+       01 rules-status pic xx value '00'.
+       01 audit-status pic xx value '00'.
+       01 fizzprm-status pic xx value '00'.
+       01 fizzrul-status pic xx value '00'.
+       01 fizzaud-status pic xx value '00'.
+       01 rule-seq pic 9(4) value 0.
+       01 last-audit-record.
+           05 last-aud-run-date           pic 9(8).
+           05 last-aud-run-time           pic 9(6).
+           05 last-aud-operator-id        pic x(8).
+           05 last-aud-requested-count    pic 9(9).
+           05 last-aud-restart-flag       pic x(1).
+           05 last-aud-return-code        pic 9(2).
+           05 last-aud-fizz-only-count    pic 9(9).
+           05 last-aud-buzz-only-count    pic 9(9).
+           05 last-aud-fizzbuzz-count     pic 9(9).
+           05 last-aud-other-count        pic 9(9).
+           05 last-aud-plain-count        pic 9(9).
+           05 last-aud-records-produced   pic 9(9).
+       01 any-audit-record pic x value 'N'.
+       procedure division.
+       main.
+           perform extract-parameters.
+           perform extract-rules.
+           perform extract-last-audit-record.
+           stop run.
+       extract-parameters.
+           move spaces to fizzprm-record.
+           move '0001' to prm-key.
+           open input control-card-file.
+           if ctlcard-status = '00'
+               read control-card-file
+                   at end
+                       move 100 to cc-iteration-count
+                       move 0 to cc-checkpoint-interval
+                       move 'N' to cc-restart-flag
+                       move spaces to cc-operator-id
+               end-read
+           else
+               move 100 to cc-iteration-count
+               move 0 to cc-checkpoint-interval
+               move 'N' to cc-restart-flag
+               move spaces to cc-operator-id
+           end-if
+           if ctlcard-status = '00'
+               close control-card-file
+           end-if.
+           move cc-iteration-count to prm-iteration-count.
+           move cc-checkpoint-interval to prm-checkpoint-interval.
+           move cc-restart-flag to prm-restart-flag.
+           move cc-operator-id to prm-operator-id.
+           perform write-or-rewrite-prm.
+           exit.
+       write-or-rewrite-prm.
+           open i-o fizzprm-file.
+           if fizzprm-status = '35'
+               open output fizzprm-file
+               write fizzprm-record
+           else
+               rewrite fizzprm-record
+               if fizzprm-status = '23'
+                   write fizzprm-record
+               end-if
+           end-if
+           close fizzprm-file.
+           exit.
+       extract-rules.
+           open input rules-file.
+           open i-o fizzrul-file.
+           if fizzrul-status = '35'
+               open output fizzrul-file
+           else
+               perform delete-all-fizzrul-records
+           end-if
+           move 0 to rule-seq.
+           if rules-status = '00'
+               perform until rules-status not = '00'
+                   read rules-file
+                       at end
+                           move '10' to rules-status
+                       not at end
+                           if rule-card-divisor not = 0
+                               and rule-seq < 20
+                               add 1 to rule-seq
+                               move spaces to fizzrul-record
+                               move rule-seq to rul-key
+                               move rule-card-divisor to rul-divisor
+                               move rule-card-label to rul-label
+                               write fizzrul-record
+                           end-if
+                   end-read
+               end-perform
+               close rules-file
+           end-if
+           if rule-seq = 0
+               move spaces to fizzrul-record
+               move 1 to rul-key
+               move 3 to rul-divisor
+               move 'Fizz' to rul-label
+               write fizzrul-record
+               move spaces to fizzrul-record
+               move 2 to rul-key
+               move 5 to rul-divisor
+               move 'Buzz' to rul-label
+               write fizzrul-record
+           end-if
+           close fizzrul-file.
+           exit.
+       delete-all-fizzrul-records.
+           move low-values to rul-key.
+           start fizzrul-file key is not less than rul-key
+               invalid key move '10' to fizzrul-status
+           end-start
+           perform until fizzrul-status not = '00'
+               read fizzrul-file next record
+                   at end
+                       move '10' to fizzrul-status
+                   not at end
+                       delete fizzrul-file record
+               end-read
+           end-perform
+           move '00' to fizzrul-status.
+           exit.
+       extract-last-audit-record.
+           move 'N' to any-audit-record.
+           open input audit-file.
+           if audit-status = '00'
+               perform until audit-status not = '00'
+                   read audit-file
+                       at end
+                           move '10' to audit-status
+                       not at end
+                           move 'Y' to any-audit-record
+                           move aud-run-date
+                                   to last-aud-run-date
+                           move aud-run-time
+                                   to last-aud-run-time
+                           move aud-operator-id
+                                   to last-aud-operator-id
+                           move aud-requested-count
+                                   to last-aud-requested-count
+                           move aud-restart-flag
+                                   to last-aud-restart-flag
+                           move aud-return-code
+                                   to last-aud-return-code
+                           move aud-fizz-only-count
+                                   to last-aud-fizz-only-count
+                           move aud-buzz-only-count
+                                   to last-aud-buzz-only-count
+                           move aud-fizzbuzz-count
+                                   to last-aud-fizzbuzz-count
+                           move aud-other-count
+                                   to last-aud-other-count
+                           move aud-plain-count
+                                   to last-aud-plain-count
+                           move aud-records-produced
+                                   to last-aud-records-produced
+                   end-read
+               end-perform
+               close audit-file
+           end-if
+           if any-audit-record = 'Y'
+               move spaces to fizzaud-record
+               move '0001' to aue-key
+               move last-aud-run-date to aue-run-date
+               move last-aud-run-time to aue-run-time
+               move last-aud-operator-id to aue-operator-id
+               move last-aud-requested-count to aue-requested-count
+               move last-aud-restart-flag to aue-restart-flag
+               move last-aud-return-code to aue-return-code
+               move last-aud-fizz-only-count
+                       to aue-fizz-only-count
+               move last-aud-buzz-only-count
+                       to aue-buzz-only-count
+               move last-aud-fizzbuzz-count
+                       to aue-fizzbuzz-count
+               move last-aud-other-count to aue-other-count
+               move last-aud-plain-count to aue-plain-count
+               move last-aud-records-produced
+                       to aue-records-produced
+               perform write-or-rewrite-aud
+           end-if
+           exit.
+       write-or-rewrite-aud.
+           open i-o fizzaud-file.
+           if fizzaud-status = '35'
+               open output fizzaud-file
+               write fizzaud-record
+           else
+               rewrite fizzaud-record
+               if fizzaud-status = '23'
+                   write fizzaud-record
+               end-if
+           end-if
+           close fizzaud-file.
+           exit.
